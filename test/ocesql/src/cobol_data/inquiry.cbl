@@ -0,0 +1,115 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+      *    STANDALONE AD HOC LOOKUP: "WHAT DID WE LOAD FOR N=7 TODAY"
+      *    WITHOUT RUNNING THE FULL BATCH LOAD IN prog.cbl.
+      ******************************************************************
+       PROGRAM-ID.                 inqprog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT DB-PARM-FILE     ASSIGN TO "DBPARM.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-DBPARM-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  DB-PARM-FILE.
+       01  DB-PARM-REC.
+           05  PARM-DBNAME             PIC X(30).
+           05  PARM-USERNAME           PIC X(30).
+           05  PARM-PASSWD             PIC X(10).
+
+       WORKING-STORAGE             SECTION.
+       01  WS-DBPARM-STATUS         PIC XX VALUE SPACES.
+       01  WS-LOOKUP-KEY            PIC 9(05) VALUE 0.
+       01  WS-FOUND-SW              PIC X VALUE "N".
+           88  ROW-FOUND                VALUE "Y".
+           88  ROW-NOT-FOUND            VALUE "N".
+       01  WS-SQL-STMT              PIC X(24) VALUE SPACES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  LOOKUP-N                PIC S9(05).
+       01  LOOKUP-FIELD            PIC  X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+
+           DISPLAY "ENTER N TO LOOK UP: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-KEY.
+           MOVE WS-LOOKUP-KEY TO LOOKUP-N.
+
+           PERFORM READ-DB-PARMS.
+
+           MOVE "CONNECT" TO WS-SQL-STMT.
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           PERFORM SQL-ERROR-CHECK.
+
+           SET ROW-NOT-FOUND TO TRUE.
+           MOVE "SELECT TESTTABLE BY N" TO WS-SQL-STMT.
+           EXEC SQL
+               SELECT FIELD INTO :LOOKUP-FIELD
+                   FROM TESTTABLE WHERE N = :LOOKUP-N
+           END-EXEC.
+
+           IF SQLCODE = ZERO
+               SET ROW-FOUND TO TRUE
+               DISPLAY "N=" WS-LOOKUP-KEY " FIELD=" LOOKUP-FIELD
+           ELSE
+               IF SQLCODE = 100
+                   DISPLAY "NO ROW FOUND FOR N=" WS-LOOKUP-KEY
+               ELSE
+                   PERFORM SQL-ERROR-CHECK
+               END-IF
+           END-IF.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       READ-DB-PARMS.
+      ******************************************************************
+           OPEN INPUT DB-PARM-FILE.
+           IF WS-DBPARM-STATUS NOT = "00"
+               DISPLAY "DB PARAMETER FILE DBPARM.DAT NOT FOUND"
+               STOP RUN
+           END-IF.
+
+           READ DB-PARM-FILE
+               AT END
+                   DISPLAY "DB PARAMETER FILE DBPARM.DAT IS EMPTY"
+                   STOP RUN
+           END-READ.
+
+           MOVE PARM-DBNAME    TO DBNAME.
+           MOVE PARM-USERNAME  TO USERNAME.
+           MOVE PARM-PASSWD    TO PASSWD.
+
+           CLOSE DB-PARM-FILE.
+
+      ******************************************************************
+       SQL-ERROR-CHECK.
+      ******************************************************************
+           IF SQLCODE NOT = ZERO
+               DISPLAY "SQL ERROR ON " WS-SQL-STMT
+                   " SQLCODE=" SQLCODE
+               EXEC SQL
+                   DISCONNECT ALL
+               END-EXEC
+               STOP RUN
+           END-IF.
