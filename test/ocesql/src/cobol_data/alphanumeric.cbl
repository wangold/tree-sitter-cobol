@@ -1,57 +1,197 @@
        IDENTIFICATION              DIVISION.
       ******************************************************************
        PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       CONFIGURATION               SECTION.
+       SPECIAL-NAMES.
+      *    ANY BYTE OUTSIDE PLAIN PRINTABLE ASCII FAILS THE CLASS TEST
+      *    BELOW AND ROUTES THE ROW TO THE REJECT REPORT.
+           CLASS WS-PRINTABLE-CLASS IS " " THRU "~".
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT DB-PARM-FILE     ASSIGN TO "DBPARM.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-DBPARM-STATUS.
+
+           SELECT TEST-INPUT-FILE  ASSIGN TO "TESTIN.DAT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-TEST-INPUT-STATUS.
+
+           SELECT REJECT-FILE      ASSIGN TO "REJECT.RPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS
+                                        IS WS-REJECT-FILE-STATUS.
+
+           SELECT CONTROL-REPORT-FILE
+                                    ASSIGN TO "CTLRPT.RPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WS-CTLRPT-STATUS.
+
+           SELECT RESTART-FILE     ASSIGN TO "RESTART.DAT"
+                                    ORGANIZATION IS RELATIVE
+                                    ACCESS MODE IS RANDOM
+                                    RELATIVE KEY IS WS-RESTART-KEY
+                                    FILE STATUS IS WS-RESTART-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+      *    ONE RECORD SUPPLYING THE DB CONNECTION VALUES SO THE SAME
+      *    LOAD MODULE PROMOTES ACROSS ENVIRONMENTS WITHOUT A RECOMPILE.
+       FD  DB-PARM-FILE.
+       01  DB-PARM-REC.
+           05  PARM-DBNAME             PIC X(30).
+           05  PARM-USERNAME           PIC X(30).
+           05  PARM-PASSWD             PIC X(10).
+
+       FD  TEST-INPUT-FILE.
+       01  TEST-INPUT-RECORD           PIC X(10).
+
+       FD  REJECT-FILE.
+       01  REJECT-REC.
+           05  REJ-N                   PIC 9(05).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  REJ-RAW-VALUE           PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  REJ-REASON-CODE         PIC X(04).
+
+       FD  CONTROL-REPORT-FILE.
+       01  CONTROL-REPORT-REC          PIC X(80).
+
+       FD  RESTART-FILE.
+       01  RESTART-REC.
+           05  RESTART-IDX             PIC 9(05).
+      *    ROWS ACTUALLY COMMITTED TO TESTTABLE AND THEIR CHECKSUM AS
+      *    OF THIS CHECKPOINT, SO A RESUMED RUN'S TOTALS REFLECT THE
+      *    WHOLE TABLE, NOT JUST THE ROWS THIS INVOCATION PROCESSED.
+           05  RESTART-LOAD-COUNT       PIC 9(05).
+           05  RESTART-LOAD-CHECKSUM    PIC 9(12).
+
        WORKING-STORAGE             SECTION.
        01 V PIC X(10).
 
-       01  TEST-DATA.
-         03 FILLER  PIC X(10) VALUE "xxxxxxxxxx".
-         03 FILLER  PIC X(10) VALUE "abcdefghij".
-         03 FILLER  PIC X(10) VALUE "1234567890".
-         03 FILLER  PIC X(10) VALUE "abc_______".
-         03 FILLER  PIC X(10) VALUE "??????????".
-         03 FILLER  PIC X(10) VALUE "{}^|!%#$()".
-         03 FILLER  PIC X(10) VALUE "����������".
-         03 FILLER  PIC X(10) VALUE "���{��aaaa".
-         03 FILLER  PIC X(10) VALUE "�P�Q�R�S�T".
-         03 FILLER  PIC X(10) VALUE "�v���O����".
-
-       01  TEST-DATA-R   REDEFINES TEST-DATA.
-         03  TEST-TBL    OCCURS  10.
+      *    LOAD SOURCE: ONE VARIABLE-LENGTH ROW PER RECORD ON
+      *    TEST-INPUT-FILE, SIZED AT RUN TIME BY TEST-ROW-COUNT
+      *    INSTEAD OF A FIXED OCCURS 10 LITERAL TABLE.
+       01  MAX-TEST-ROWS            PIC 9(5) VALUE 99999.
+       01  TEST-ROW-COUNT           PIC 9(5) VALUE 0.
+
+       01  TEST-DATA-TBL.
+         03  TEST-TBL    OCCURS 1 TO 99999 TIMES
+                          DEPENDING ON TEST-ROW-COUNT.
            05  D             PIC X(10).
 
-       01  IDX                     PIC  S9(02) .
-       01 LOG-COUNT PIC 9999 VALUE 1.
+       01  WS-DBPARM-STATUS         PIC XX VALUE SPACES.
+
+       01  WS-TEST-INPUT-STATUS     PIC XX VALUE SPACES.
+       01  WS-TEST-INPUT-SW         PIC X VALUE "N".
+           88  TEST-INPUT-EOF           VALUE "Y".
+
+      *    PER-ROW EDIT CHECK: FIELD MUST BE PLAIN PRINTABLE TEXT
+      *    BEFORE IT IS ALLOWED INTO TESTTABLE.FIELD.
+       01  WS-REJECT-FILE-STATUS    PIC XX VALUE SPACES.
+       01  WS-ROW-VALID-SW          PIC X VALUE "Y".
+           88  ROW-IS-VALID             VALUE "Y".
+           88  ROW-IS-INVALID           VALUE "N".
+       01  WS-REJECT-REASON         PIC X(04) VALUE SPACES.
+       01  WS-REJECT-COUNT          PIC 9(05) VALUE 0.
+       01  WS-REJECT-COUNT-DISP     PIC ZZZZ9.
+
+       01  IDX                     PIC  S9(05) .
+      *    LOG-COUNT DOUBLES AS THE RESTART CHECKPOINT: LAST IDX
+      *    SUCCESSFULLY COMMITTED TO TESTTABLE.
+       01 LOG-COUNT PIC 9(05) VALUE 0.
 
+       01  WS-START-IDX             PIC S9(05) VALUE 1.
+       01  WS-RESTART-KEY           PIC 9(04) VALUE 1.
+       01  WS-RESTART-STATUS        PIC XX VALUE SPACES.
+       01  WS-RESTART-SW            PIC X VALUE "N".
+           88  RESTART-FILE-FOUND       VALUE "Y".
+           88  RESTART-FILE-NOT-FOUND   VALUE "N".
+
+      *    SIZED BY WS-LOAD-COUNT (ROWS ACTUALLY COMMITTED TO TESTTABLE),
+      *    NOT TEST-ROW-COUNT (RAW INPUT FILE ROW COUNT) -- THE TWO
+      *    DIVERGE WHENEVER VALIDATE-ROW REJECTS A ROW, AND THE READBACK
+      *    SELECT (MAIN-RTN) ONLY EVER RETURNS WS-LOAD-COUNT ROWS.
        01 READ-DATA-TBL.
-         03  READ-TBL    OCCURS  10.
+         03  READ-TBL    OCCURS 1 TO 99999 TIMES
+                          DEPENDING ON WS-LOAD-COUNT.
            05  READ-DATA     PIC X(10).
 
+      *    CONTROL/SUMMARY REPORT: RUN DATE/TIME, ROWS READ BACK, AND
+      *    A CHECKSUM OVER FIELD -- FILED AS EVIDENCE THE LOAD MATCHED
+      *    WHAT WENT IN, REPLACING THE OLD PER-ROW CONSOLE DISPLAY.
+       01  WS-CTLRPT-STATUS         PIC XX VALUE SPACES.
+       01  WS-REPORT-DATE           PIC X(08) VALUE SPACES.
+       01  WS-REPORT-TIME           PIC X(08) VALUE SPACES.
+       01  WS-CHECKSUM              PIC 9(12) VALUE 0.
+       01  WS-CHAR-IDX              PIC 9(02) VALUE 0.
+       01  WS-ROWS-READ-DISP        PIC ZZZZ9.
+       01  WS-CHECKSUM-DISP         PIC Z(11)9.
+
+      *    RECONCILIATION: WHAT THE INSERT LOOP ACTUALLY COMMITTED,
+      *    ACCUMULATED ROW BY ROW AS IT HAPPENS, SO IT CAN BE CHECKED
+      *    AGAINST WHAT TESTTABLE ITSELF REPORTS BACK AFTERWARD RATHER
+      *    THAN JUST TRUSTING THE LOAD LOOP RAN CLEAN.
+       01  WS-LOAD-COUNT            PIC 9(05) VALUE 0.
+       01  WS-LOAD-CHECKSUM         PIC 9(12) VALUE 0.
+       01  WS-RECON-SW              PIC X VALUE "N".
+           88  RECON-MISMATCH           VALUE "Y".
+           88  RECON-OK                 VALUE "N".
+       01  WS-LOAD-COUNT-DISP       PIC ZZZZ9.
+       01  WS-LOAD-CHECKSUM-DISP    PIC Z(11)9.
+       01  WS-SELECT-COUNT-DISP     PIC ZZZZ9.
+       01  WS-RECON-STATUS-TEXT     PIC X(44) VALUE SPACES.
+
+      *    AUDIT_LOG IS APPEND-ONLY: EVERY INSERT INTO TESTTABLE ALSO
+      *    WRITES ITS N/FIELD/TIMESTAMP/USERID HERE SO THE TRAIL
+      *    SURVIVES EVEN THOUGH TESTTABLE ITSELF IS ARCHIVED AND DROPPED
+      *    EACH RUN.
+       01  WS-AUDIT-DATE            PIC X(08) VALUE SPACES.
+       01  WS-AUDIT-TIME            PIC X(08) VALUE SPACES.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
        01  PASSWD                  PIC  X(10) VALUE SPACE.
+      *    RUN_DATE KEYS EACH DAY'S ROWS IN TESTTABLE_HIST SO RUNS
+      *    ARE ARCHIVED RATHER THAN OVERWRITTEN.
+       01  WS-RUN-DATE             PIC  X(08) VALUE SPACE.
+       01  AUDIT-TS                PIC  X(14) VALUE SPACE.
+      *    ACTUAL ROW COUNT IN TESTTABLE AT RECONCILIATION TIME, READ
+      *    BACK FRESH RATHER THAN INFERRED FROM THE INPUT FILE'S SIZE.
+       01  WS-SELECT-COUNT         PIC S9(05) VALUE 0.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *    NAME OF THE EXEC SQL STATEMENT CURRENTLY IN FLIGHT, FOR THE
+      *    SHARED SQLCODE CHECK IN SQL-ERROR-CHECK.
+       01  WS-SQL-STMT             PIC X(30) VALUE SPACES.
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
-           
+
        PERFORM SETUP-DB.
 
       *    SHOW RESULT
+           MOVE "SELECT FIELD ORDER BY N" TO WS-SQL-STMT.
            EXEC SQL
                SELECT FIELD INTO :READ-TBL FROM TESTTABLE ORDER BY N
            END-EXEC.
+           PERFORM SQL-ERROR-CHECK.
 
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
-               DISPLAY READ-DATA(IDX)
-           END-PERFORM.
+      *    AUDITABLE CONTROL REPORT IN PLACE OF THE OLD CONSOLE DISPLAY.
+           PERFORM WRITE-CONTROL-REPORT.
+
+      *    A CLEAN SQLCODE ON EVERY STATEMENT DOES NOT PROVE ALL ROWS
+      *    MADE IT IN -- CONFIRM THE LOAD AND THE READBACK ACTUALLY
+      *    AGREE BEFORE CALLING THE RUN GOOD.
+           PERFORM RECONCILE-LOAD.
 
        PERFORM CLEANUP-DB.
 
@@ -62,50 +202,514 @@
        SETUP-DB.
       ******************************************************************
 
-      *    SERVER
-           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
-             TO DBNAME.
-           MOVE  "<|DB_USER|>"
-             TO USERNAME.
-           MOVE  "<|DB_PASSWORD|>"
-             TO PASSWD.
+      *    SERVER: DBNAME/USERNAME/PASSWD COME FROM A JCL-SUPPLIED
+      *    PARAMETER FILE INSTEAD OF COMPILED-IN LITERALS SO THE SAME
+      *    LOAD MODULE RUNS UNCHANGED IN DEV, TEST, AND PROD.
+           PERFORM READ-DB-PARMS.
 
+           MOVE "CONNECT" TO WS-SQL-STMT.
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
+           PERFORM SQL-ERROR-CHECK.
 
+      *    AUDIT_LOG IS NEVER DROPPED OR TRUNCATED BY THIS OR ANY
+      *    OTHER JOB, SO ITS CREATE IS UNCONDITIONAL AND IDEMPOTENT.
+           MOVE "CREATE TABLE AUDIT_LOG" TO WS-SQL-STMT.
            EXEC SQL
-               DROP TABLE IF EXISTS TESTTABLE
+               CREATE TABLE IF NOT EXISTS AUDIT_LOG
+               (
+                   N          NUMERIC(5,0) NOT NULL,
+                   FIELD      CHAR(10),
+                   LOAD_TS    CHAR(14) NOT NULL,
+                   LOAD_USER  CHAR(30) NOT NULL
+               )
            END-EXEC.
+           PERFORM SQL-ERROR-CHECK.
+
+      *    LOAD TODAY'S ROWS FROM THE INPUT FILE -- VOLUME VARIES
+      *    DAY TO DAY, SO TEST-ROW-COUNT DRIVES THE TABLE SIZE AND
+      *    THE INSERT LOOP INSTEAD OF A HARD-CODED LITERAL.
+           PERFORM LOAD-TEST-INPUT.
+
+      *    RESTART CHECK: A JOB RESUBMITTED AFTER AN ABEND PICKS UP
+      *    AT THE LAST CHECKPOINTED IDX INSTEAD OF RELOADING EVERYTHING.
+           PERFORM CHECK-RESTART.
+
+           IF RESTART-FILE-NOT-FOUND
+               MOVE "DROP TABLE TESTTABLE" TO WS-SQL-STMT
+               EXEC SQL
+                   DROP TABLE IF EXISTS TESTTABLE
+               END-EXEC
+               PERFORM SQL-ERROR-CHECK
+
+               MOVE "CREATE TABLE TESTTABLE" TO WS-SQL-STMT
+               EXEC SQL
+                    CREATE TABLE TESTTABLE
+                    (
+                        N         NUMERIC(5,0) NOT NULL,
+                        FIELD     CHAR(10)
+                    )
+               END-EXEC
+               PERFORM SQL-ERROR-CHECK
+           END-IF.
+
+      *    OPEN THE REJECT REPORT. ON A RESTART, KEEP WHATEVER WAS
+      *    ALREADY REPORTED FOR THE ROWS COMMITTED BEFORE THE ABEND.
+           IF RESTART-FILE-FOUND
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               MOVE "OPEN REJECT-FILE" TO WS-SQL-STMT
+               DISPLAY "REJECT.RPT OPEN FAILED -- STATUS="
+                   WS-REJECT-FILE-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+
+      *    INSERT ROWS USING HOST VARIABLE, CHECKPOINTING AFTER EACH
+      *    COMMIT SO A RERUN CAN RESUME AT WS-START-IDX. ROWS THAT
+      *    FAIL THE EDIT CHECK ARE ROUTED TO THE REJECT REPORT RATHER
+      *    THAN LOADED OR ALLOWED TO ABORT THE RUN.
+           PERFORM VARYING IDX FROM WS-START-IDX BY 1
+                   UNTIL IDX > TEST-ROW-COUNT
+              MOVE D(IDX)     TO  V
+              PERFORM VALIDATE-ROW
 
+              IF ROW-IS-VALID
+                 MOVE "INSERT INTO TESTTABLE" TO WS-SQL-STMT
+                 EXEC SQL
+                    INSERT INTO TESTTABLE VALUES (:IDX, :V)
+                 END-EXEC
+                 PERFORM SQL-ERROR-CHECK
+
+                 PERFORM WRITE-AUDIT-LOG
+
+                 MOVE "COMMIT WORK" TO WS-SQL-STMT
+                 EXEC SQL
+                     COMMIT WORK
+                 END-EXEC
+                 PERFORM SQL-ERROR-CHECK
+
+      *          TRACK WHAT WAS ACTUALLY COMMITTED, FOR RECONCILE-LOAD.
+                 ADD 1 TO WS-LOAD-COUNT
+                 PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                         UNTIL WS-CHAR-IDX > 10
+                     ADD FUNCTION ORD(V(WS-CHAR-IDX:1))
+                         TO WS-LOAD-CHECKSUM
+                 END-PERFORM
+
+                 MOVE IDX TO LOG-COUNT
+                 PERFORM WRITE-CHECKPOINT
+              ELSE
+                 PERFORM WRITE-REJECT
+
+      *          CHECKPOINT PAST REJECTED ROWS TOO, OR A RESTART AFTER
+      *          AN ABEND BETWEEN A REJECT AND THE NEXT COMMIT WOULD
+      *          RE-VALIDATE AND RE-REJECT THE SAME ROW, DOUBLING IT
+      *          UP ON REJECT-FILE (WHICH RESTART REOPENS WITH EXTEND).
+                 MOVE IDX TO LOG-COUNT
+                 PERFORM WRITE-CHECKPOINT
+              END-IF
+           END-PERFORM.
+
+           CLOSE REJECT-FILE.
+
+      *    LOAD COMPLETED CLEANLY: RESET THE CHECKPOINT SO THE NEXT
+      *    FRESH RUN DOES NOT MISTAKE ITSELF FOR A RESTART.
+           PERFORM CLEAR-CHECKPOINT.
+
+      ******************************************************************
+       READ-DB-PARMS.
+      ******************************************************************
+           OPEN INPUT DB-PARM-FILE.
+           IF WS-DBPARM-STATUS NOT = "00"
+               DISPLAY "DB PARAMETER FILE DBPARM.DAT NOT FOUND"
+               STOP RUN
+           END-IF.
+
+           READ DB-PARM-FILE
+               AT END
+                   DISPLAY "DB PARAMETER FILE DBPARM.DAT IS EMPTY"
+                   STOP RUN
+           END-READ.
+
+           MOVE PARM-DBNAME    TO DBNAME.
+           MOVE PARM-USERNAME  TO USERNAME.
+           MOVE PARM-PASSWD    TO PASSWD.
+
+           CLOSE DB-PARM-FILE.
+
+      ******************************************************************
+       WRITE-AUDIT-LOG.
+      ******************************************************************
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           STRING WS-AUDIT-DATE WS-AUDIT-TIME(1:6)
+               DELIMITED BY SIZE INTO AUDIT-TS.
+
+           MOVE "INSERT INTO AUDIT_LOG" TO WS-SQL-STMT.
            EXEC SQL
-                CREATE TABLE TESTTABLE
-                (
-                    N         NUMERIC(2,0) NOT NULL,
-                    FIELD     CHAR(10)
-                )
+               INSERT INTO AUDIT_LOG (N, FIELD, LOAD_TS, LOAD_USER)
+                   VALUES (:IDX, :V, :AUDIT-TS, :USERNAME)
            END-EXEC.
+           PERFORM SQL-ERROR-CHECK.
 
-      *    INSERT ROWS USING HOST VARIABLE
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
-              MOVE D(IDX)     TO  V
-              EXEC SQL
-                 INSERT INTO TESTTABLE VALUES (:IDX, :V)
-              END-EXEC
+      ******************************************************************
+       LOAD-TEST-INPUT.
+      ******************************************************************
+           MOVE ZERO TO TEST-ROW-COUNT.
+           MOVE "N" TO WS-TEST-INPUT-SW.
+
+           OPEN INPUT TEST-INPUT-FILE.
+           IF WS-TEST-INPUT-STATUS NOT = "00"
+               MOVE "OPEN TEST-INPUT-FILE" TO WS-SQL-STMT
+               DISPLAY "TEST INPUT FILE TESTIN.DAT NOT FOUND OR "
+                   "UNREADABLE -- STATUS=" WS-TEST-INPUT-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+
+           PERFORM UNTIL TEST-INPUT-EOF
+               READ TEST-INPUT-FILE
+                   AT END
+                       SET TEST-INPUT-EOF TO TRUE
+                   NOT AT END
+      *                TEST-TBL/D ARE DECLARED UP TO MAX-TEST-ROWS
+      *                ELEMENTS -- A LARGER TESTIN.DAT WOULD SUBSCRIPT
+      *                PAST THE TABLE'S OWN DECLARED CEILING.
+                       IF TEST-ROW-COUNT >= MAX-TEST-ROWS
+                           DISPLAY "TESTIN.DAT EXCEEDS MAX-TEST-ROWS ("
+                               MAX-TEST-ROWS ") -- JOB ABORTED"
+                           CLOSE TEST-INPUT-FILE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO TEST-ROW-COUNT
+                       MOVE TEST-INPUT-RECORD TO D(TEST-ROW-COUNT)
+               END-READ
            END-PERFORM.
+           CLOSE TEST-INPUT-FILE.
+
+      *    TEST-TBL/READ-TBL ARE DECLARED OCCURS 1 TO 99999 -- AN EMPTY
+      *    TESTIN.DAT WOULD LEAVE TEST-ROW-COUNT AT 0, BELOW THE TABLES'
+      *    DECLARED FLOOR, WHICH IS UNDEFINED BEHAVIOR.
+           IF TEST-ROW-COUNT = ZERO
+               MOVE "LOAD-TEST-INPUT" TO WS-SQL-STMT
+               DISPLAY "TEST INPUT FILE TESTIN.DAT IS EMPTY -- "
+                   "JOB ABORTED"
+               PERFORM ABORT-RUN
+           END-IF.
+
+      ******************************************************************
+       WRITE-CONTROL-REPORT.
+      ******************************************************************
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-REPORT-TIME FROM TIME.
+
+      *    TESTTABLE CAN HOLD FEWER ROWS THAN TEST-ROW-COUNT WHENEVER
+      *    VALIDATE-ROW REJECTED ANY -- WS-LOAD-COUNT (ROWS ACTUALLY
+      *    COMMITTED) IS THE RIGHT BOUND HERE, NOT THE RAW INPUT FILE
+      *    ROW COUNT, OR THE CHECKSUM WOULD FOLD IN STALE/UNPOPULATED
+      *    TRAILING ELEMENTS OF READ-DATA-TBL.
+           MOVE ZERO TO WS-CHECKSUM.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-LOAD-COUNT
+               PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                       UNTIL WS-CHAR-IDX > 10
+                   ADD FUNCTION ORD(READ-DATA(IDX)(WS-CHAR-IDX:1))
+                       TO WS-CHECKSUM
+               END-PERFORM
+           END-PERFORM.
+
+           MOVE WS-LOAD-COUNT TO WS-ROWS-READ-DISP.
+           MOVE WS-CHECKSUM TO WS-CHECKSUM-DISP.
+
+           OPEN OUTPUT CONTROL-REPORT-FILE.
+           IF WS-CTLRPT-STATUS NOT = "00"
+               MOVE "OPEN CONTROL-REPORT-FILE" TO WS-SQL-STMT
+               DISPLAY "CTLRPT.RPT OPEN FAILED -- STATUS="
+                   WS-CTLRPT-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
 
-      *    COMMIT
+           MOVE SPACES TO CONTROL-REPORT-REC.
+           STRING "CONTROL REPORT   RUN DATE: " WS-REPORT-DATE
+                  "  RUN TIME: " WS-REPORT-TIME
+                  DELIMITED BY SIZE INTO CONTROL-REPORT-REC.
+           WRITE CONTROL-REPORT-REC.
+
+           MOVE SPACES TO CONTROL-REPORT-REC.
+           STRING "ROWS READ BACK: " WS-ROWS-READ-DISP
+                  DELIMITED BY SIZE INTO CONTROL-REPORT-REC.
+           WRITE CONTROL-REPORT-REC.
+
+           MOVE SPACES TO CONTROL-REPORT-REC.
+           STRING "FIELD CHECKSUM: " WS-CHECKSUM-DISP
+                  DELIMITED BY SIZE INTO CONTROL-REPORT-REC.
+           WRITE CONTROL-REPORT-REC.
+
+           MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-DISP.
+           MOVE SPACES TO CONTROL-REPORT-REC.
+           STRING "ROWS REJECTED: " WS-REJECT-COUNT-DISP
+                  DELIMITED BY SIZE INTO CONTROL-REPORT-REC.
+           WRITE CONTROL-REPORT-REC.
+
+           CLOSE CONTROL-REPORT-FILE.
+
+      ******************************************************************
+       RECONCILE-LOAD.
+      ******************************************************************
+      *    COMPARE WHAT THE INSERT LOOP COMMITTED (WS-LOAD-COUNT/
+      *    WS-LOAD-CHECKSUM) AGAINST WHAT TESTTABLE ACTUALLY HOLDS RIGHT
+      *    NOW: A FRESH COUNT(*) FOR THE ROW COUNT, AND THE CHECKSUM
+      *    ALREADY COMPUTED IN WRITE-CONTROL-REPORT OVER THE SAME
+      *    SELECT ... ORDER BY N READBACK. A DISCREPANCY IS REPORTED
+      *    AND FLAGGED, NOT TREATED AS A HARD SQL ERROR, SINCE BOTH
+      *    QUERIES SUCCEEDED -- THE DATA JUST DID NOT MATCH.
+           SET RECON-OK TO TRUE.
+
+           MOVE "SELECT COUNT(*) TESTTABLE" TO WS-SQL-STMT.
            EXEC SQL
-               COMMIT WORK
+               SELECT COUNT(*) INTO :WS-SELECT-COUNT FROM TESTTABLE
            END-EXEC.
+           PERFORM SQL-ERROR-CHECK.
+
+           MOVE WS-LOAD-COUNT TO WS-LOAD-COUNT-DISP.
+           MOVE WS-LOAD-CHECKSUM TO WS-LOAD-CHECKSUM-DISP.
+           MOVE WS-SELECT-COUNT TO WS-SELECT-COUNT-DISP.
+
+           IF WS-LOAD-COUNT NOT = WS-SELECT-COUNT
+               SET RECON-MISMATCH TO TRUE
+               DISPLAY "RECONCILIATION: ROW COUNT MISMATCH -- "
+                   "INSERTED " WS-LOAD-COUNT-DISP
+                   " TESTTABLE NOW HOLDS " WS-SELECT-COUNT-DISP
+           END-IF.
+
+           IF WS-LOAD-CHECKSUM NOT = WS-CHECKSUM
+               SET RECON-MISMATCH TO TRUE
+               DISPLAY "RECONCILIATION: CHECKSUM MISMATCH -- "
+                   "INSERTED " WS-LOAD-CHECKSUM-DISP
+                   " READ BACK " WS-CHECKSUM-DISP
+           END-IF.
+
+           IF RECON-MISMATCH
+               DISPLAY "RECONCILIATION: DISCREPANCY DETECTED -- "
+                   "POSSIBLE SILENT PARTIAL LOAD"
+               MOVE "DISCREPANCY -- POSSIBLE SILENT PARTIAL LOAD"
+                   TO WS-RECON-STATUS-TEXT
+           ELSE
+               DISPLAY "RECONCILIATION: OK -- LOAD MATCHES READBACK"
+               MOVE "OK" TO WS-RECON-STATUS-TEXT
+           END-IF.
+
+      *    THE RECONCILIATION RESULT IS EVIDENCE, NOT JUST CONSOLE
+      *    CHATTER -- IT GOES INTO THE SAME AUDITABLE CONTROL REPORT
+      *    RATHER THAN ONLY BEING DISPLAYED AND THEN LOST WHEN THE JOB
+      *    ENDS. APPENDED THE SAME WAY A RESTART APPENDS TO REJECT-FILE.
+           OPEN EXTEND CONTROL-REPORT-FILE.
+           IF WS-CTLRPT-STATUS NOT = "00"
+               MOVE "OPEN CTLRPT (RECON)" TO WS-SQL-STMT
+               DISPLAY "CTLRPT.RPT OPEN FAILED -- STATUS="
+                   WS-CTLRPT-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+
+           MOVE SPACES TO CONTROL-REPORT-REC.
+           STRING "RECONCILE: LOADED " WS-LOAD-COUNT-DISP
+                  "  TESTTABLE NOW HOLDS " WS-SELECT-COUNT-DISP
+                  DELIMITED BY SIZE INTO CONTROL-REPORT-REC.
+           WRITE CONTROL-REPORT-REC.
+
+           MOVE SPACES TO CONTROL-REPORT-REC.
+           STRING "RECONCILE: STATUS: " WS-RECON-STATUS-TEXT
+                  DELIMITED BY SIZE INTO CONTROL-REPORT-REC.
+           WRITE CONTROL-REPORT-REC.
+
+           CLOSE CONTROL-REPORT-FILE.
+
+      ******************************************************************
+       SQL-ERROR-CHECK.
+      ******************************************************************
+      *    SHARED CHECK PERFORMED AFTER EVERY EXEC SQL STATEMENT SO A
+      *    FAILED CONNECT, DUPLICATE-KEY INSERT, ETC. IS CAUGHT HERE
+      *    INSTEAD OF FALLING THROUGH TO THE NEXT STATEMENT.
+           IF SQLCODE NOT = ZERO
+               DISPLAY "SQL ERROR ON " WS-SQL-STMT
+                   " SQLCODE=" SQLCODE
+               PERFORM ABORT-RUN
+           END-IF.
+
+      ******************************************************************
+       ABORT-RUN.
+      ******************************************************************
+           EXEC SQL
+               ROLLBACK WORK
+           END-EXEC.
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+           DISPLAY "JOB ABORTED -- LAST STATEMENT: " WS-SQL-STMT.
+           STOP RUN.
+
+      ******************************************************************
+       VALIDATE-ROW.
+      ******************************************************************
+           SET ROW-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF V IS NOT WS-PRINTABLE-CLASS
+               SET ROW-IS-INVALID TO TRUE
+               MOVE "NPRT" TO WS-REJECT-REASON
+           END-IF.
+
+      ******************************************************************
+       WRITE-REJECT.
+      ******************************************************************
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE IDX TO REJ-N.
+           MOVE V TO REJ-RAW-VALUE.
+           MOVE WS-REJECT-REASON TO REJ-REASON-CODE.
+           WRITE REJECT-REC.
+
+      ******************************************************************
+       CHECK-RESTART.
+      ******************************************************************
+           MOVE 1 TO WS-RESTART-KEY.
+           SET RESTART-FILE-NOT-FOUND TO TRUE.
+
+           OPEN I-O RESTART-FILE.
+           IF WS-RESTART-STATUS = "35"
+      *        RESTART FILE DOES NOT EXIST YET: CREATE IT AT ZERO.
+               OPEN OUTPUT RESTART-FILE
+               IF WS-RESTART-STATUS NOT = "00"
+                   MOVE "OPEN OUTPUT RESTART-FILE" TO WS-SQL-STMT
+                   DISPLAY "RESTART.DAT CREATE FAILED -- STATUS="
+                       WS-RESTART-STATUS
+                   PERFORM ABORT-RUN
+               END-IF
+               MOVE ZERO TO RESTART-IDX
+               MOVE ZERO TO RESTART-LOAD-COUNT
+               MOVE ZERO TO RESTART-LOAD-CHECKSUM
+               WRITE RESTART-REC
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+               MOVE 1 TO WS-RESTART-KEY
+           END-IF.
+
+           IF WS-RESTART-STATUS NOT = "00"
+               MOVE "OPEN I-O RESTART-FILE" TO WS-SQL-STMT
+               DISPLAY "RESTART.DAT OPEN FAILED -- STATUS="
+                   WS-RESTART-STATUS
+               PERFORM ABORT-RUN
+           END-IF.
+
+           READ RESTART-FILE
+               INVALID KEY
+                   MOVE ZERO TO RESTART-IDX
+                   MOVE ZERO TO RESTART-LOAD-COUNT
+                   MOVE ZERO TO RESTART-LOAD-CHECKSUM
+           END-READ.
+
+           MOVE RESTART-IDX TO LOG-COUNT.
+           IF LOG-COUNT > ZERO
+               COMPUTE WS-START-IDX = LOG-COUNT + 1
+               SET RESTART-FILE-FOUND TO TRUE
+      *        SEED THIS RUN'S TOTALS WITH WHAT THE PRIOR (ABENDED)
+      *        RUN ALREADY COMMITTED, SO WRITE-CONTROL-REPORT AND
+      *        RECONCILE-LOAD REFLECT TESTTABLE'S TRUE CONTENTS
+      *        RATHER THAN JUST THIS INVOCATION'S DELTA.
+               MOVE RESTART-LOAD-COUNT TO WS-LOAD-COUNT
+               MOVE RESTART-LOAD-CHECKSUM TO WS-LOAD-CHECKSUM
+           ELSE
+               MOVE 1 TO WS-START-IDX
+           END-IF.
+
+      ******************************************************************
+       WRITE-CHECKPOINT.
+      ******************************************************************
+           MOVE LOG-COUNT TO RESTART-IDX.
+           MOVE WS-LOAD-COUNT TO RESTART-LOAD-COUNT.
+           MOVE WS-LOAD-CHECKSUM TO RESTART-LOAD-CHECKSUM.
+           MOVE 1 TO WS-RESTART-KEY.
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+
+      ******************************************************************
+       CLEAR-CHECKPOINT.
+      ******************************************************************
+           MOVE ZERO TO RESTART-IDX.
+           MOVE ZERO TO RESTART-LOAD-COUNT.
+           MOVE ZERO TO RESTART-LOAD-CHECKSUM.
+           MOVE ZERO TO LOG-COUNT.
+           MOVE 1 TO WS-RESTART-KEY.
+           REWRITE RESTART-REC
+               INVALID KEY
+                   WRITE RESTART-REC
+           END-REWRITE.
+           CLOSE RESTART-FILE.
 
       ******************************************************************
        CLEANUP-DB.
       ******************************************************************
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+      *    ARCHIVE TODAY'S ROWS BEFORE THE TABLE IS DROPPED SO
+      *    DAY-OVER-DAY COMPARISONS ARE STILL POSSIBLE AFTERWARD.
+           MOVE "CREATE TABLE TESTTABLE_HIST" TO WS-SQL-STMT.
            EXEC SQL
-               DROP TABLE IF EXISTS TESTTABLE
+               CREATE TABLE IF NOT EXISTS TESTTABLE_HIST
+               (
+                   N         NUMERIC(5,0) NOT NULL,
+                   FIELD     CHAR(10),
+                   RUN_DATE  CHAR(8) NOT NULL
+               )
            END-EXEC.
+           PERFORM SQL-ERROR-CHECK.
+
+      *    THE RESTART CHECKPOINT DOES NOT COVER THIS ARCHIVE STEP --
+      *    A RERUN AFTER AN ABEND BETWEEN THIS COMMIT AND THE DROP
+      *    BELOW WOULD RELOAD AND RE-ARCHIVE THE SAME DAY. DELETE ANY
+      *    ROWS ALREADY ARCHIVED FOR TODAY FIRST SO THE INSERT BELOW
+      *    IS IDEMPOTENT REGARDLESS OF HOW MANY TIMES IT RUNS.
+           MOVE "DELETE FROM TESTTABLE_HIST" TO WS-SQL-STMT.
+           EXEC SQL
+               DELETE FROM TESTTABLE_HIST WHERE RUN_DATE = :WS-RUN-DATE
+           END-EXEC.
+           PERFORM SQL-ERROR-CHECK.
+
+           MOVE "INSERT INTO TESTTABLE_HIST" TO WS-SQL-STMT.
+           EXEC SQL
+               INSERT INTO TESTTABLE_HIST (N, FIELD, RUN_DATE)
+               SELECT N, FIELD, :WS-RUN-DATE FROM TESTTABLE
+           END-EXEC.
+           PERFORM SQL-ERROR-CHECK.
+
+           MOVE "COMMIT WORK (ARCHIVE)" TO WS-SQL-STMT.
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+           PERFORM SQL-ERROR-CHECK.
+
+      *    A FAILED RECONCILIATION MEANS TESTTABLE ITSELF IS THE
+      *    EVIDENCE OF WHATEVER WENT WRONG -- LEAVE IT IN PLACE FOR
+      *    INVESTIGATION INSTEAD OF DROPPING IT ON SCHEDULE.
+           IF RECON-OK
+               MOVE "DROP TABLE TESTTABLE" TO WS-SQL-STMT
+               EXEC SQL
+                   DROP TABLE IF EXISTS TESTTABLE
+               END-EXEC
+               PERFORM SQL-ERROR-CHECK
+           ELSE
+               DISPLAY "TESTTABLE PRESERVED -- RECONCILIATION "
+                   "DISCREPANCY ON THIS RUN"
+           END-IF.
 
+      *    THE JOB IS ENDING REGARDLESS, SO A FAILED DISCONNECT IS
+      *    LOGGED RATHER THAN ROUTED THROUGH SQL-ERROR-CHECK'S ABORT.
            EXEC SQL
                DISCONNECT ALL
            END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY "SQL WARNING ON DISCONNECT ALL SQLCODE=" SQLCODE
+           END-IF.
